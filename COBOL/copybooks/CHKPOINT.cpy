@@ -0,0 +1,8 @@
+      *> Record layout for the BankReport checkpoint/restart file.
+      *> Rewritten every ctlCheckpointEvery accounts so a rerun can
+      *> skip forward past accounts already fully statemented.
+       01 checkpointRecord.
+          05 ckptLastAcctDone      PIC X(11).
+          05 ckptAcctsDone         PIC 9(8).
+          05 ckptRunDate           PIC 9(8).
+          05 ckptRunTime           PIC 9(8).
