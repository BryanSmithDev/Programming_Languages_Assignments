@@ -0,0 +1,19 @@
+      *> Run-control parameters for BankReport.
+      *> Defaults here are used until overridden by CONTROLCARD input
+      *> (see ReadControlCard), so the program still runs stand-alone
+      *> against account.txt if no control card is supplied.
+       01 wsControlParms.
+          05 ctlTransFile          PIC X(100) VALUE "account.txt".
+          05 ctlReportFile         PIC X(100) VALUE "statement.rpt".
+          05 ctlExceptionFile      PIC X(100) VALUE "exception.rpt".
+          05 ctlAuditFile          PIC X(100) VALUE "audit.log".
+          05 ctlHistoryFile        PIC X(100) VALUE "history.dat".
+          05 ctlYtdReportFile      PIC X(100) VALUE "ytd.rpt".
+          05 ctlMasterFile         PIC X(100) VALUE "acctmast.dat".
+          05 ctlCheckpointFile     PIC X(100) VALUE "checkpoint.dat".
+          05 ctlOverdraftFee       PIC 99V99  VALUE 10.00.
+          05 ctlFreeOverdrafts     PIC 9      VALUE 0.
+          05 ctlCheckpointEvery    PIC 9(4)   VALUE 0100.
+          05 ctlRestartFlag        PIC X      VALUE "N".
+             88 ctlRestartRequested       VALUE "Y".
+          05 ctlRestartAfterAcct   PIC X(11) VALUE SPACES.
