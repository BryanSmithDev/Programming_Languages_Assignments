@@ -0,0 +1,11 @@
+      *> Record layout for the per-run statement history file.
+      *> BankReport appends one record per account per run; the
+      *> YTD summary program (BankYTD) reads these back.
+       01 historyRecord.
+          05 hrAcctNumb            PIC X(11).
+          05 hrRunDate             PIC 9(8).
+          05 hrTotalWith           PIC S9999V99.
+          05 hrTotalDep            PIC S9999V99.
+          05 hrOverdraftCount      PIC 9(4).
+          05 hrOverdraftFees       PIC S9999V99.
+          05 hrEndingBalance       PIC S9999V99.
