@@ -0,0 +1,11 @@
+      *> Record layout for the ACCOUNT-MASTER indexed file.
+      *> One record per customer account; keyed on amAcctNumb.
+       01 accountMasterRecord.
+          05 amAcctNumb            PIC X(11).
+          05 amAcctName            PIC X(30).
+          05 amAcctStatus          PIC X.
+             88 amStatusActive           VALUE "A".
+             88 amStatusClosed           VALUE "C".
+             88 amStatusHold             VALUE "H".
+          05 amLastBalance         PIC S9999V99.
+          05 amLastStmtDate        PIC 9(8).
