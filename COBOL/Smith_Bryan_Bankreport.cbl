@@ -1,134 +1,718 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  BankReport.
-       AUTHOR.  Bryan Smith.  
-       
+       AUTHOR.  Bryan Smith.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TransFile ASSIGN TO "account.txt"
+           SELECT ControlCard ASSIGN TO "CONTROLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsControlCardStatus.
+
+           SELECT TransFile ASSIGN TO ctlTransFile
        		ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT AccountMaster ASSIGN TO ctlMasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS amAcctNumb
+               FILE STATUS IS wsMasterStatus.
+
+           SELECT ReportFile ASSIGN TO ctlReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsReportStatus.
+
+           SELECT ExceptionFile ASSIGN TO ctlExceptionFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsExceptionStatus.
+
+           SELECT AuditFile ASSIGN TO ctlAuditFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsAuditStatus.
+
+           SELECT HistoryFile ASSIGN TO ctlHistoryFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsHistoryStatus.
+
+           SELECT CheckpointFile ASSIGN TO ctlCheckpointFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsCheckpointStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ControlCard.
+       01  controlCardLine   PIC X(100).
+
        FD TransFile.
        01  AccountInfo       PIC A(205).
           88 EndOfFile   VALUE HIGH-VALUES.
-          
+
+       FD AccountMaster.
+       COPY ACCTMAST.
+
+       FD ReportFile.
+       01  reportLine        PIC X(80).
+
+       FD ExceptionFile.
+       01  exceptionLine.
+           05 excAcctNumb        PIC X(11).
+           05 excSep1            PIC X.
+           05 excRawLine         PIC X(60).
+           05 excSep2            PIC X.
+           05 excReason          PIC X(40).
+
+       FD AuditFile.
+       01  auditLine             PIC X(150).
+
+       FD HistoryFile.
+       COPY TRANHIST.
+
+       FD CheckpointFile.
+       COPY CHKPOINT.
+
        WORKING-STORAGE SECTION.
+       COPY CTLPARM.
+
+       01 wsMasterStatus       PIC XX.
+          88 masterReadOk           VALUE "00".
+          88 masterNotFound         VALUE "23".
+       01 wsMasterAvailable    PIC X VALUE "Y".
+          88 masterAvailable        VALUE "Y".
+
+       01 wsReportStatus      PIC XX.
+       01 wsExceptionStatus   PIC XX.
        01 accNumb             PIC X(11).
-       01 overdrafts          PIC 9 VALUE 0.
-       01 overdraftAmount     PIC 99V99 VALUE 10.00.
+       01 overdrafts          PIC 999 VALUE 0.
+       01 overdraftFeeTotal   PIC S9999V99.
        01 intBalance          PIC S9999V99.
        01 balance             PIC S9999V99.
-       01 tmpMoneyStr         PIC -$(4)9.99.
+       01 tmpMoneyStr         PIC $(4)9.99-.
        01 tmpMoneyInt         PIC S9999V99.
        01 transType           PIC A.
        01 transName           PIC X(21).
        01 transAmount         PIC S9999V99.
        01 totalWith           PIC S9999V99.
        01 totalDep            PIC S9999V99.
-       01 runningBalPrint     PIC -$(19)9.99.
+       01 runningBalPrint     PIC $(19)9.99-.
        01 runningBalPrintNeg  PIC $(5)9.99.
-       01 overDraftPrint      PIC $99.99.
+       01 overDraftPrint      PIC $(4)9.99.
        01 fill              PIC A(14) VALUE SPACES.
-       
+
+      *> --- multi-account support (control-break over account.txt) ---
+       01 isTransRec           PIC X VALUE "N".
+          88 recIsTransaction     VALUE "Y".
+       01 wsTransShapeOk        PIC X VALUE "Y".
+          88 transShapeOk           VALUE "Y".
+       01 wsColonCount          PIC 99 VALUE 0.
+       01 transTableCount      PIC 9(4) VALUE 0.
+       01 transTable.
+          05 transEntry OCCURS 500 TIMES INDEXED BY transIdx.
+             10 teType          PIC A.
+             10 teName          PIC X(21).
+             10 teAmount        PIC S9999V99.
+       01 acctsProcessed       PIC 9(6) VALUE 0.
+
+      *> --- paginated report output (req 004) ---
+       01 rptLine               PIC X(80).
+       01 lineCount             PIC 99 VALUE 99.
+       01 pageCount             PIC 999 VALUE 0.
+       01 linesPerPage          PIC 99 VALUE 40.
+       01 rptPageNum            PIC ZZZ9.
+       01 wsCurrentDate         PIC X(21).
+       01 wsStmtDate            PIC X(10) VALUE SPACES.
+
+      *> --- transaction validation (req 005) ---
+       01 wsTransValid          PIC X VALUE "Y".
+          88 transValid              VALUE "Y".
+       01 wsExceptionReason     PIC X(40).
+       01 exceptionCount        PIC 9(6) VALUE 0.
+       01 rawAmountText         PIC X(10).
+
+      *> --- audit log (req 006) ---
+       01 wsAuditStatus         PIC XX.
+       01 withCount             PIC 9(6) VALUE 0.
+       01 depCount              PIC 9(6) VALUE 0.
+       01 runWithCount          PIC 9(6) VALUE 0.
+       01 runDepCount           PIC 9(6) VALUE 0.
+       01 runOverdraftCount     PIC 9(6) VALUE 0.
+       01 auditWithPrint        PIC ---,--9.99.
+       01 auditDepPrint         PIC ---,--9.99.
+      *> trailing '-' is a fixed sign-control symbol (prints only when
+      *> negative); a LEADING '-' glued onto a floating '$' is just a
+      *> literal character that prints unconditionally -- see req006
+      *> review round.
+       01 auditBalPrint         PIC $(8)9.99-.
+
+      *> --- YTD history feed (req 007) ---
+       01 wsHistoryStatus       PIC XX.
+
+      *> --- checkpoint/restart (req 008) ---
+       01 wsCheckpointStatus    PIC XX.
+       01 wsSkipping            PIC X VALUE "Y".
+
+      *> --- control card (req 009) ---
+       01 wsControlCardStatus   PIC XX.
+       01 wsCCEof               PIC X VALUE "N".
+          88 ccEof                  VALUE "Y".
+       01 ccKey                 PIC X(20).
+       01 ccValue                PIC X(100).
+
        PROCEDURE DIVISION.
        Begin.
+          PERFORM ReadControlCard.
+      *> A control card that names a restart point implies a restart
+      *> continuation run even without RESTART=Y -- ctlRestartRequested
+      *> is the single flag every open-mode and skip decision below
+      *> keys off of, so it must reflect that before any of them run.
+          IF ctlRestartAfterAcct NOT = SPACES THEN
+             SET ctlRestartRequested TO TRUE
+          END-IF.
+          PERFORM SetFileAssignments.
           OPEN INPUT TransFile.
+          OPEN I-O AccountMaster.
+          IF wsMasterStatus = "35" THEN
+             DISPLAY "*ACCOUNT-MASTER file " ctlMasterFile
+                " not found -- skipping balance reconciliation "
+                "for this run"
+             MOVE "N" TO wsMasterAvailable
+          END-IF.
+          IF ctlRestartRequested THEN
+             OPEN EXTEND ReportFile
+             IF wsReportStatus = "35" THEN
+                OPEN OUTPUT ReportFile
+             END-IF
+             OPEN EXTEND ExceptionFile
+             IF wsExceptionStatus = "35" THEN
+                OPEN OUTPUT ExceptionFile
+             END-IF
+          ELSE
+             OPEN OUTPUT ReportFile
+             OPEN OUTPUT ExceptionFile
+          END-IF.
+          OPEN EXTEND AuditFile.
+          IF wsAuditStatus = "35" THEN
+             OPEN OUTPUT AuditFile
+          END-IF.
+          OPEN EXTEND HistoryFile.
+          IF wsHistoryStatus = "35" THEN
+             OPEN OUTPUT HistoryFile
+          END-IF.
+          MOVE FUNCTION CURRENT-DATE TO wsCurrentDate.
+          STRING wsCurrentDate(5:2) "/" wsCurrentDate(7:2) "/"
+             wsCurrentDate(1:4) DELIMITED BY SIZE INTO wsStmtDate
+          END-STRING.
+          IF ctlRestartRequested THEN
+             PERFORM ReadCheckpointFile
+          END-IF.
+          PERFORM ReadNextRecord.
+          IF ctlRestartAfterAcct NOT = SPACES THEN
+             PERFORM SkipToRestartPoint
+          END-IF.
+          PERFORM ProcessOneAccount UNTIL EndOfFile.
+          PERFORM WriteRunSummaryAuditRecord.
+          CLOSE TransFile.
+          IF masterAvailable THEN
+             CLOSE AccountMaster
+          END-IF.
+          CLOSE ReportFile.
+          CLOSE ExceptionFile.
+          CLOSE AuditFile.
+          CLOSE HistoryFile.
+       STOP RUN.
+
+       WriteReportLine.
+          IF lineCount >= linesPerPage THEN
+             PERFORM PrintPageHeader
+          END-IF.
+          WRITE reportLine FROM rptLine.
+          ADD 1 TO lineCount.
+
+       PrintPageHeader.
+          ADD 1 TO pageCount.
+          MOVE pageCount TO rptPageNum.
+          MOVE SPACES TO rptLine.
+          STRING "BankReport Statement" DELIMITED BY SIZE
+             "                         Page: " DELIMITED BY SIZE
+             rptPageNum DELIMITED BY SIZE
+             INTO rptLine
+          END-STRING.
+          WRITE reportLine FROM rptLine.
+          MOVE SPACES TO rptLine.
+          STRING "Account Number: " DELIMITED BY SIZE
+             accNumb DELIMITED BY SIZE
+             "   Statement Date: " DELIMITED BY SIZE
+             wsStmtDate DELIMITED BY SIZE
+             INTO rptLine
+          END-STRING.
+          WRITE reportLine FROM rptLine.
+          MOVE SPACES TO rptLine.
+          WRITE reportLine FROM rptLine.
+          MOVE "Description          Amount        Running Balance"
+             TO rptLine.
+          WRITE reportLine FROM rptLine.
+          MOVE "-------------------------------------------------------"
+             TO rptLine.
+          WRITE reportLine FROM rptLine.
+          MOVE 0 TO lineCount.
+
+       ReadNextRecord.
           READ TransFile
              AT END SET EndOfFile TO TRUE
           END-READ.
-          PERFORM 1 TIMES
-             UNSTRING AccountInfo DELIMITED BY ":"
-                INTO accNumb,accNumb
-             READ TransFile
-             END-READ
-             UNSTRING AccountInfo DELIMITED BY ":"
-                INTO intBalance,intBalance
-             MOVE intBalance TO balance
-             READ TransFile
-             END-READ
-          END-PERFORM.
-          MOVE intBalance TO tmpMoneyStr
-          DISPLAY "Statement for Account:" accNumb
-          DISPLAY " " 
-          DISPLAY "Beginning Balance:" tmpMoneyStr
-          DISPLAY " "
-          DISPLAY 
-          "Summary of Withdrawals:  amount         Running Balance"
-          DISPLAY 
-          "-------------------------------------------------------"
-          PERFORM UNTIL EndOfFile
-             UNSTRING AccountInfo DELIMITED BY ":"
-                INTO transType, transName, transAmount
-             IF transType = 'W' THEN
-               ADD transAmount TO totalWith
-               SUBTRACT transAmount FROM balance
-               MOVE transAmount TO tmpMoneyStr
-               IF balance < 0.00 THEN
-                MOVE balance TO runningBalPrintNeg
-                ADD 1 TO overdrafts
-                DISPLAY 
-                transName SPACE tmpMoneyStr fill
-                '(' runningBalPrintNeg ')*'
-               ELSE
-                MOVE balance TO runningBalPrint
-                DISPLAY transName SPACE tmpMoneyStr runningBalPrint
-               END-IF
+          IF NOT EndOfFile THEN
+             PERFORM CheckIsTransRec
+          END-IF.
 
+       CheckIsTransRec.
+      *> An account-header line (acctNumb:acctNumb) and a beginning-
+      *> balance line (balance:balance) each have exactly 1 colon; a
+      *> well-formed transaction line (type:name:amount) has 2. So
+      *> "is this a transaction line" has to be >= 2 colons, not a
+      *> fixed count -- anything with fewer than 2 is a control-break
+      *> line (header or balance) and must end the account the same
+      *> way req 000 always relied on. Among lines that DO clear that
+      *> bar (2 or more colons), anything other than exactly 2 is a
+      *> corrupted transaction (e.g. an extra field) that still
+      *> belongs to this account's stream; BufferAccountTransactions
+      *> routes those to ExceptionFile instead of buffering them.
+          MOVE 0 TO wsColonCount.
+          INSPECT AccountInfo TALLYING wsColonCount FOR ALL ":".
+          IF wsColonCount >= 2 THEN
+             MOVE "Y" TO isTransRec
+             IF wsColonCount = 2 THEN
+                MOVE "Y" TO wsTransShapeOk
              ELSE
-               ADD transAmount TO balance
-               DISPLAY "--deposit(see below)"
+                MOVE "N" TO wsTransShapeOk
              END-IF
-       
-             READ TransFile
-                AT END SET EndOfFile TO TRUE
+          ELSE
+             MOVE "N" TO isTransRec
+             MOVE "Y" TO wsTransShapeOk
+          END-IF.
+
+       ProcessOneAccount.
+          PERFORM ResetAccountTotals.
+          UNSTRING AccountInfo DELIMITED BY ":"
+             INTO accNumb, accNumb
+          END-UNSTRING.
+          PERFORM ReadNextRecord.
+          UNSTRING AccountInfo DELIMITED BY ":"
+             INTO intBalance, intBalance
+          END-UNSTRING.
+          MOVE intBalance TO balance.
+          PERFORM ReconcileBalance.
+          PERFORM ReadNextRecord.
+          PERFORM BufferAccountTransactions
+             UNTIL EndOfFile OR NOT recIsTransaction.
+          PERFORM PrintPageHeader.
+          MOVE intBalance TO tmpMoneyStr.
+          MOVE SPACES TO rptLine.
+          STRING "Beginning Balance: " DELIMITED BY SIZE
+             tmpMoneyStr DELIMITED BY SIZE INTO rptLine
+          END-STRING.
+          PERFORM WriteReportLine.
+          MOVE SPACES TO rptLine.
+          PERFORM WriteReportLine.
+          PERFORM PrintRegister.
+          PERFORM PrintFooter.
+          PERFORM UpdateAccountMaster.
+          PERFORM WriteAuditRecord.
+          PERFORM WriteHistoryRecord.
+          ADD 1 TO acctsProcessed.
+          PERFORM CheckpointIfDue.
+
+       ReconcileBalance.
+      *> Discrepancies are routed to ExceptionFile (not just DISPLAY)
+      *> so they survive past the run's console/SYSOUT, the same way
+      *> every other anomaly in this program does.
+          IF masterAvailable THEN
+             MOVE accNumb TO amAcctNumb
+             READ AccountMaster
+                INVALID KEY SET masterNotFound TO TRUE
              END-READ
+             IF masterNotFound THEN
+                DISPLAY "*Reconciliation: no ACCOUNT-MASTER record for "
+                   accNumb " -- trusting account.txt beginning balance"
+                MOVE "No ACCOUNT-MASTER record found"
+                   TO wsExceptionReason
+                PERFORM WriteExceptionRecord
+             ELSE
+                IF amLastBalance NOT = balance THEN
+                   DISPLAY "*Reconciliation discrepancy for " accNumb
+                      ": master=" amLastBalance
+                      " account.txt=" balance
+                   MOVE "Reconciliation discrepancy vs master"
+                      TO wsExceptionReason
+                   PERFORM WriteExceptionRecord
+                END-IF
+             END-IF
+          END-IF.
+
+       UpdateAccountMaster.
+      *> Keeps ACCOUNT-MASTER's balance current so the next run's
+      *> reconciliation compares against this run's ending balance
+      *> instead of flagging a "discrepancy" every single run. Reuses
+      *> the record image ReconcileBalance already read for this
+      *> account -- no extra READ needed.
+          IF masterAvailable AND NOT masterNotFound THEN
+             MOVE balance TO amLastBalance
+             MOVE wsCurrentDate(1:8) TO amLastStmtDate
+             REWRITE accountMasterRecord
+                INVALID KEY
+                   DISPLAY "*Unable to update ACCOUNT-MASTER for "
+                      accNumb
+             END-REWRITE
+          END-IF.
+
+       BufferAccountTransactions.
+          IF NOT transShapeOk THEN
+             MOVE "Malformed transaction record" TO wsExceptionReason
+             PERFORM WriteExceptionRecord
+          ELSE
+             IF transTableCount >= 500 THEN
+                MOVE "Transaction table full - record skipped"
+                   TO wsExceptionReason
+                PERFORM WriteExceptionRecord
+             ELSE
+                ADD 1 TO transTableCount
+                SET transIdx TO transTableCount
+      *> unstring the amount into raw text first -- UNSTRING into a
+      *> numeric field silently zeroes non-numeric text, which would
+      *> hide exactly the bad data this validation exists to catch.
+                UNSTRING AccountInfo DELIMITED BY ":"
+                   INTO teType(transIdx), teName(transIdx),
+                      rawAmountText
+                END-UNSTRING
+                PERFORM ValidateTransaction
+                IF transValid THEN
+                   MOVE FUNCTION NUMVAL(rawAmountText)
+                      TO teAmount(transIdx)
+                ELSE
+                   PERFORM WriteExceptionRecord
+                   SUBTRACT 1 FROM transTableCount
+                END-IF
+             END-IF
+          END-IF.
+          PERFORM ReadNextRecord.
+
+       ValidateTransaction.
+          MOVE "Y" TO wsTransValid.
+          MOVE SPACES TO wsExceptionReason.
+          IF teType(transIdx) NOT = "W" AND teType(transIdx) NOT = "D"
+             THEN
+             MOVE "N" TO wsTransValid
+             MOVE "Invalid transaction type" TO wsExceptionReason
+          ELSE
+             IF FUNCTION TEST-NUMVAL(rawAmountText) NOT = 0 THEN
+                MOVE "N" TO wsTransValid
+                MOVE "Non-numeric transaction amount"
+                   TO wsExceptionReason
+             ELSE
+                IF FUNCTION NUMVAL(rawAmountText) < 0 THEN
+                   MOVE "N" TO wsTransValid
+                   MOVE "Negative transaction amount"
+                      TO wsExceptionReason
+                END-IF
+             END-IF
+          END-IF.
+
+       WriteExceptionRecord.
+          ADD 1 TO exceptionCount.
+          MOVE accNumb TO excAcctNumb.
+          MOVE SPACE TO excSep1.
+          MOVE AccountInfo(1:60) TO excRawLine.
+          MOVE SPACE TO excSep2.
+          MOVE wsExceptionReason TO excReason.
+          WRITE exceptionLine.
+
+       PrintRegister.
+          PERFORM VARYING transIdx FROM 1 BY 1
+             UNTIL transIdx > transTableCount
+             IF teType(transIdx) = "W" THEN
+               ADD teAmount(transIdx) TO totalWith
+               SUBTRACT teAmount(transIdx) FROM balance
+               ADD 1 TO withCount
+             ELSE
+               ADD teAmount(transIdx) TO totalDep
+               ADD teAmount(transIdx) TO balance
+               ADD 1 TO depCount
+             END-IF
+             MOVE teAmount(transIdx) TO tmpMoneyStr
+             MOVE SPACES TO rptLine
+             IF balance < 0.00 THEN
+              MOVE balance TO runningBalPrintNeg
+              IF teType(transIdx) = "W" THEN
+                 ADD 1 TO overdrafts
+              END-IF
+              STRING teName(transIdx) DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 tmpMoneyStr DELIMITED BY SIZE
+                 fill DELIMITED BY SIZE
+                 "(" DELIMITED BY SIZE
+                 runningBalPrintNeg DELIMITED BY SIZE
+                 ")*" DELIMITED BY SIZE
+                 INTO rptLine
+              END-STRING
+             ELSE
+              MOVE balance TO runningBalPrint
+              STRING teName(transIdx) DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 tmpMoneyStr DELIMITED BY SIZE
+                 runningBalPrint DELIMITED BY SIZE
+                 INTO rptLine
+              END-STRING
+             END-IF
+             PERFORM WriteReportLine
           END-PERFORM.
-          DISPLAY 
-          "-------------------------------------------------------"
-          MOVE totalWith TO tmpMoneyStr
-          MOVE "Total Withdrawals" TO transName
-          DISPLAY transName SPACE tmpMoneyStr
-          DISPLAY " "
-          DISPLAY "Summary of Deposits:"
-          DISPLAY "-------------------------------"
-          CLOSE TransFile.
-          OPEN INPUT TransFile
-          PERFORM 3 TIMES
-             READ TransFile
+          MOVE "-------------------------------------------------------"
+             TO rptLine.
+          PERFORM WriteReportLine.
+          MOVE totalWith TO tmpMoneyStr.
+          MOVE "Total Withdrawals" TO transName.
+          MOVE SPACES TO rptLine.
+          STRING transName DELIMITED BY SIZE SPACE DELIMITED BY SIZE
+             tmpMoneyStr DELIMITED BY SIZE INTO rptLine
+          END-STRING.
+          PERFORM WriteReportLine.
+          MOVE totalDep TO tmpMoneyStr.
+          MOVE "Total Deposits" TO transName.
+          MOVE SPACES TO rptLine.
+          STRING transName DELIMITED BY SIZE SPACE DELIMITED BY SIZE
+             tmpMoneyStr DELIMITED BY SIZE INTO rptLine
+          END-STRING.
+          PERFORM WriteReportLine.
+          MOVE SPACES TO rptLine.
+          PERFORM WriteReportLine.
+
+       PrintFooter.
+          MOVE 0 TO overdraftFeeTotal.
+          IF overdrafts > ctlFreeOverdrafts THEN
+           COMPUTE overdraftFeeTotal =
+              (overdrafts - ctlFreeOverdrafts) * ctlOverdraftFee
+           MOVE overdraftFeeTotal TO overdraftPrint
+           MOVE SPACES TO rptLine
+           STRING "*Overdraft Fees (" DELIMITED BY SIZE
+              overdrafts DELIMITED BY SIZE
+              " occurrence(s), " DELIMITED BY SIZE
+              ctlFreeOverdrafts DELIMITED BY SIZE
+              " free)" DELIMITED BY SIZE INTO rptLine
+           END-STRING
+           PERFORM WriteReportLine
+           MOVE "--------------" TO rptLine
+           PERFORM WriteReportLine
+           MOVE SPACES TO rptLine
+           MOVE overdraftPrint TO rptLine
+           PERFORM WriteReportLine
+           MOVE "--------------" TO rptLine
+           PERFORM WriteReportLine
+           MOVE SPACES TO rptLine
+           PERFORM WriteReportLine
+           SUBTRACT overdraftFeeTotal FROM balance
+          END-IF.
+          MOVE "Ending Balance:" TO transName.
+          MOVE balance TO tmpMoneyStr.
+          MOVE SPACES TO rptLine.
+          STRING transName DELIMITED BY SIZE SPACE DELIMITED BY SIZE
+             tmpMoneyStr DELIMITED BY SIZE INTO rptLine
+          END-STRING.
+          PERFORM WriteReportLine.
+          MOVE SPACES TO rptLine.
+          PERFORM WriteReportLine.
+
+       ResetAccountTotals.
+          MOVE 0 TO overdrafts
+          MOVE 0 TO totalWith
+          MOVE 0 TO totalDep
+          MOVE 0 TO transTableCount
+          MOVE 0 TO overdraftFeeTotal
+          MOVE 0 TO withCount
+          MOVE 0 TO depCount
+          MOVE 0 TO pageCount.
+
+       WriteAuditRecord.
+          MOVE balance TO auditBalPrint.
+          MOVE totalWith TO auditWithPrint.
+          MOVE totalDep TO auditDepPrint.
+          MOVE SPACES TO auditLine.
+          STRING wsCurrentDate(1:8) DELIMITED BY SIZE
+             " " DELIMITED BY SIZE
+             wsCurrentDate(9:6) DELIMITED BY SIZE
+             " Acct=" DELIMITED BY SIZE
+             accNumb DELIMITED BY SIZE
+             " With=" DELIMITED BY SIZE
+             withCount DELIMITED BY SIZE
+             " Dep=" DELIMITED BY SIZE
+             depCount DELIMITED BY SIZE
+             " TotWith=" DELIMITED BY SIZE
+             auditWithPrint DELIMITED BY SIZE
+             " TotDep=" DELIMITED BY SIZE
+             auditDepPrint DELIMITED BY SIZE
+             " Overdrafts=" DELIMITED BY SIZE
+             overdrafts DELIMITED BY SIZE
+             " EndBal=" DELIMITED BY SIZE
+             auditBalPrint DELIMITED BY SIZE
+             INTO auditLine
+          END-STRING.
+          WRITE auditLine.
+          ADD withCount TO runWithCount.
+          ADD depCount TO runDepCount.
+          ADD overdrafts TO runOverdraftCount.
+
+       WriteHistoryRecord.
+          MOVE accNumb TO hrAcctNumb.
+          MOVE wsCurrentDate(1:8) TO hrRunDate.
+          MOVE totalWith TO hrTotalWith.
+          MOVE totalDep TO hrTotalDep.
+          MOVE overdrafts TO hrOverdraftCount.
+          MOVE overdraftFeeTotal TO hrOverdraftFees.
+          MOVE balance TO hrEndingBalance.
+          WRITE historyRecord.
+
+       WriteRunSummaryAuditRecord.
+          MOVE SPACES TO auditLine.
+          STRING wsCurrentDate(1:8) DELIMITED BY SIZE
+             " " DELIMITED BY SIZE
+             wsCurrentDate(9:6) DELIMITED BY SIZE
+             " RUN SUMMARY Accounts=" DELIMITED BY SIZE
+             acctsProcessed DELIMITED BY SIZE
+             " With=" DELIMITED BY SIZE
+             runWithCount DELIMITED BY SIZE
+             " Dep=" DELIMITED BY SIZE
+             runDepCount DELIMITED BY SIZE
+             " Overdrafts=" DELIMITED BY SIZE
+             runOverdraftCount DELIMITED BY SIZE
+             " Exceptions=" DELIMITED BY SIZE
+             exceptionCount DELIMITED BY SIZE
+             INTO auditLine
+          END-STRING.
+          WRITE auditLine.
+
+       ReadCheckpointFile.
+          OPEN INPUT CheckpointFile.
+          IF wsCheckpointStatus = "35" THEN
+             DISPLAY "*Restart requested but no checkpoint file found "
+                "-- starting from the beginning of " ctlTransFile
+          ELSE
+             READ CheckpointFile
+                AT END
+                   DISPLAY "*Restart requested but checkpoint file is "
+                      "empty -- starting from the beginning"
              END-READ
-          END-PERFORM
-          PERFORM UNTIL EndOfFile
+             IF ctlRestartAfterAcct = SPACES THEN
+                MOVE ckptLastAcctDone TO ctlRestartAfterAcct
+             END-IF
+             CLOSE CheckpointFile
+          END-IF.
+
+       SkipToRestartPoint.
+      *> Skip whole accounts, one at a time, using the same
+      *> header/balance/transactions read sequence ProcessOneAccount
+      *> uses, until the checkpointed account has been skipped --
+      *> leaves the file positioned at the next account's header.
+          DISPLAY "*Restarting after account " ctlRestartAfterAcct.
+          MOVE "Y" TO wsSkipping.
+          PERFORM UNTIL EndOfFile OR wsSkipping = "N"
              UNSTRING AccountInfo DELIMITED BY ":"
-                INTO transType, transName, transAmount
-             IF transType = 'D' THEN
-               ADD transAmount TO totalDep
-               MOVE transAmount TO tmpMoneyStr
-               DISPLAY transName SPACE tmpMoneyStr
+                INTO accNumb, accNumb
+             END-UNSTRING
+             PERFORM ReadNextRecord
+             PERFORM ReadNextRecord
+             PERFORM UNTIL EndOfFile OR NOT recIsTransaction
+                PERFORM ReadNextRecord
+             END-PERFORM
+             IF accNumb = ctlRestartAfterAcct THEN
+                MOVE "N" TO wsSkipping
              END-IF
-       
-             READ TransFile
-                AT END SET EndOfFile TO TRUE
-             END-READ
-          END-PERFORM
-          DISPLAY "-------------------------------"
-          MOVE totalDep TO tmpMoneyStr
-          MOVE "Total Deposits" TO transName
-          DISPLAY transName SPACE tmpMoneyStr
-          DISPLAY " ".
-          
-          IF overdrafts > 0 THEN
-           MOVE overdraftAmount TO overdraftPrint
-           DISPLAY "*Overdraft Fees"
-           DISPLAY "--------------"
-           DISPLAY overdraftPrint
-           DISPLAY "--------------"
-           DISPLAY " "
-           SUBTRACT overdraftAmount FROM balance
-          END-IF
-          MOVE "Ending Balance:" TO transName
-          MOVE balance TO tmpMoneyStr
-          DISPLAY transName SPACE tmpMoneyStr
-          CLOSE TransFile.
-       STOP RUN.
+          END-PERFORM.
+          IF wsSkipping = "Y" THEN
+             DISPLAY "*Restart point account " ctlRestartAfterAcct
+                " was not found in " ctlTransFile
+                " -- no accounts were processed this run"
+          END-IF.
+
+       CheckpointIfDue.
+          IF ctlCheckpointEvery > 0 AND
+             FUNCTION MOD(acctsProcessed, ctlCheckpointEvery) = 0 THEN
+             PERFORM WriteCheckpointRecord
+          END-IF.
+
+       WriteCheckpointRecord.
+          MOVE accNumb TO ckptLastAcctDone.
+          MOVE acctsProcessed TO ckptAcctsDone.
+          MOVE wsCurrentDate(1:8) TO ckptRunDate.
+          MOVE wsCurrentDate(9:6) TO ckptRunTime.
+          OPEN OUTPUT CheckpointFile.
+          WRITE checkpointRecord.
+          CLOSE CheckpointFile.
+
+       ReadControlCard.
+      *> CONTROLCARD is optional -- if it isn't present, the compiled-
+      *> in CTLPARM defaults are used and the program runs stand-alone.
+          OPEN INPUT ControlCard.
+          IF wsControlCardStatus NOT = "35" THEN
+             PERFORM UNTIL ccEof
+                READ ControlCard
+                   AT END SET ccEof TO TRUE
+                   NOT AT END PERFORM ParseControlCardLine
+                END-READ
+             END-PERFORM
+             CLOSE ControlCard
+          END-IF.
+
+       ParseControlCardLine.
+          MOVE SPACES TO ccKey.
+          MOVE SPACES TO ccValue.
+          UNSTRING controlCardLine DELIMITED BY "="
+             INTO ccKey, ccValue
+          END-UNSTRING.
+          EVALUATE FUNCTION TRIM(ccKey)
+             WHEN "TRANSFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlTransFile
+             WHEN "REPORTFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlReportFile
+             WHEN "EXCEPTIONFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlExceptionFile
+             WHEN "AUDITFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlAuditFile
+             WHEN "HISTORYFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlHistoryFile
+             WHEN "YTDREPORTFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlYtdReportFile
+             WHEN "MASTERFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlMasterFile
+             WHEN "CHECKPOINTFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlCheckpointFile
+             WHEN "OVERDRAFTFEE"
+                MOVE FUNCTION NUMVAL(ccValue) TO ctlOverdraftFee
+             WHEN "FREEOVERDRAFTS"
+                MOVE FUNCTION NUMVAL(ccValue) TO ctlFreeOverdrafts
+             WHEN "CHECKPOINTEVERY"
+                MOVE FUNCTION NUMVAL(ccValue) TO ctlCheckpointEvery
+             WHEN "RESTART"
+                MOVE FUNCTION TRIM(ccValue) TO ctlRestartFlag
+             WHEN "RESTARTAFTERACCT"
+                MOVE FUNCTION TRIM(ccValue) TO ctlRestartAfterAcct
+             WHEN OTHER
+                CONTINUE
+          END-EVALUATE.
+
+       SetFileAssignments.
+      *> Under -std=ibm the ASSIGN-clause is resolved like an MVS
+      *> DD-name: ASSIGN TO ctlTransFile looks up an environment
+      *> variable literally named "ctlTransFile" at OPEN time, not
+      *> the data item's contents directly -- so the CTLPARM values
+      *> (defaults, or overrides from ReadControlCard) have to be
+      *> pushed into the environment before each file is opened.
+          DISPLAY "ctlTransFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlTransFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlMasterFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlMasterFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlReportFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlReportFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlExceptionFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlExceptionFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlAuditFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlAuditFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlHistoryFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlHistoryFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlCheckpointFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlCheckpointFile UPON ENVIRONMENT-VALUE.
