@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BankYTD.
+       AUTHOR.  Bryan Smith.
+
+      *> Reads the statement history file BankReport appends to on
+      *> every run and prints one year-to-date line per account.
+      *> No SORT -- history.dat is small enough to buffer in an
+      *> in-memory table, same as BankReport does for a single
+      *> account's transactions.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ControlCard ASSIGN TO "CONTROLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsControlCardStatus.
+
+           SELECT HistoryFile ASSIGN TO ctlHistoryFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wsHistoryStatus.
+
+           SELECT YtdReportFile ASSIGN TO ctlYtdReportFile
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ControlCard.
+       01  controlCardLine   PIC X(100).
+
+       FD HistoryFile.
+       COPY TRANHIST.
+
+       FD YtdReportFile.
+       01  ytdLine               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLPARM.
+
+       01 wsHistoryStatus       PIC XX.
+          88 endOfHistory           VALUE "10".
+
+       01 wsCurrentDate         PIC X(21).
+       01 wsCurrentYear         PIC X(4).
+
+       01 ytdAcctCount          PIC 9(4) VALUE 0.
+       01 wsYtdTableFull        PIC X VALUE "N".
+          88 ytdTableFull           VALUE "Y".
+       01 ytdTable.
+          05 ytdEntry OCCURS 200 TIMES INDEXED BY ytdIdx.
+             10 ytAcctNumb        PIC X(11).
+             10 ytTotalWith       PIC S9999V99.
+             10 ytTotalDep        PIC S9999V99.
+             10 ytOverdraftCount  PIC 9(6).
+             10 ytOverdraftFees   PIC S9999V99.
+             10 ytLastBalance     PIC S9999V99.
+             10 ytRunCount        PIC 9(6).
+
+       01 wsFound               PIC X VALUE "N".
+          88 acctFound              VALUE "Y".
+       01 rptLine                PIC X(100).
+      *> trailing '-' is a fixed sign-control symbol (prints only when
+      *> negative); a leading '-' glued onto a floating '$' is just a
+      *> literal character that prints unconditionally, which would
+      *> show every positive total with a bogus minus sign.
+       01 ytdWithPrint           PIC $(8)9.99-.
+       01 ytdDepPrint            PIC $(8)9.99-.
+       01 ytdFeesPrint           PIC $(6)9.99-.
+       01 ytdBalPrint            PIC $(8)9.99-.
+
+      *> --- control card (mirrors BankReport's ReadControlCard) ---
+       01 wsControlCardStatus   PIC XX.
+       01 wsCCEof               PIC X VALUE "N".
+          88 ccEof                  VALUE "Y".
+       01 ccKey                 PIC X(20).
+       01 ccValue                PIC X(100).
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM ReadControlCard.
+          PERFORM SetFileAssignments.
+          OPEN INPUT HistoryFile.
+          OPEN OUTPUT YtdReportFile.
+          MOVE FUNCTION CURRENT-DATE TO wsCurrentDate.
+          MOVE wsCurrentDate(1:4) TO wsCurrentYear.
+          PERFORM ReadNextHistoryRecord.
+          PERFORM AccumulateHistoryRecord UNTIL endOfHistory.
+          PERFORM PrintYtdReport.
+          CLOSE HistoryFile.
+          CLOSE YtdReportFile.
+       STOP RUN.
+
+       ReadControlCard.
+      *> CONTROLCARD is optional -- if it isn't present, the compiled-
+      *> in CTLPARM defaults are used and the program runs stand-alone.
+      *> Shares the control card with BankReport so HISTORYFILE (and
+      *> YTDREPORTFILE) overrides stay in sync between the two programs
+      *> -- otherwise pointing BankReport at a different history.dat
+      *> would leave this program silently reading the default.
+          OPEN INPUT ControlCard.
+          IF wsControlCardStatus NOT = "35" THEN
+             PERFORM UNTIL ccEof
+                READ ControlCard
+                   AT END SET ccEof TO TRUE
+                   NOT AT END PERFORM ParseControlCardLine
+                END-READ
+             END-PERFORM
+             CLOSE ControlCard
+          END-IF.
+
+       ParseControlCardLine.
+          MOVE SPACES TO ccKey.
+          MOVE SPACES TO ccValue.
+          UNSTRING controlCardLine DELIMITED BY "="
+             INTO ccKey, ccValue
+          END-UNSTRING.
+          EVALUATE FUNCTION TRIM(ccKey)
+             WHEN "HISTORYFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlHistoryFile
+             WHEN "YTDREPORTFILE"
+                MOVE FUNCTION TRIM(ccValue) TO ctlYtdReportFile
+             WHEN OTHER
+                CONTINUE
+          END-EVALUATE.
+
+       SetFileAssignments.
+      *> Under -std=ibm the ASSIGN-clause is resolved like an MVS
+      *> DD-name: ASSIGN TO ctlHistoryFile looks up an environment
+      *> variable literally named "ctlHistoryFile" at OPEN time, not
+      *> the data item's contents directly -- same dialect quirk
+      *> BankReport's SetFileAssignments works around.
+          DISPLAY "ctlHistoryFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlHistoryFile UPON ENVIRONMENT-VALUE.
+          DISPLAY "ctlYtdReportFile" UPON ENVIRONMENT-NAME.
+          DISPLAY ctlYtdReportFile UPON ENVIRONMENT-VALUE.
+
+       ReadNextHistoryRecord.
+          READ HistoryFile
+             AT END SET endOfHistory TO TRUE
+          END-READ.
+
+       AccumulateHistoryRecord.
+      *> Only fold in runs from the current calendar year -- history.dat
+      *> is cumulative across every run BankReport has ever made, so
+      *> without this a YTD total would silently pick up prior years
+      *> once the file spans more than one.
+          IF hrRunDate(1:4) = wsCurrentYear THEN
+             PERFORM FindOrAddAccount
+             IF NOT ytdTableFull THEN
+                ADD hrTotalWith TO ytTotalWith(ytdIdx)
+                ADD hrTotalDep TO ytTotalDep(ytdIdx)
+                ADD hrOverdraftCount TO ytOverdraftCount(ytdIdx)
+                ADD hrOverdraftFees TO ytOverdraftFees(ytdIdx)
+                ADD 1 TO ytRunCount(ytdIdx)
+                MOVE hrEndingBalance TO ytLastBalance(ytdIdx)
+             END-IF
+          END-IF.
+          PERFORM ReadNextHistoryRecord.
+
+       FindOrAddAccount.
+          MOVE "N" TO wsFound.
+          MOVE "N" TO wsYtdTableFull.
+          PERFORM VARYING ytdIdx FROM 1 BY 1
+             UNTIL ytdIdx > ytdAcctCount OR acctFound
+             IF ytAcctNumb(ytdIdx) = hrAcctNumb THEN
+                MOVE "Y" TO wsFound
+             END-IF
+          END-PERFORM.
+          IF NOT acctFound THEN
+             IF ytdAcctCount >= 200 THEN
+                MOVE "Y" TO wsYtdTableFull
+                DISPLAY "*YTD account table full (200 max) -- "
+                   hrAcctNumb " excluded from this YTD report"
+             ELSE
+                ADD 1 TO ytdAcctCount
+                SET ytdIdx TO ytdAcctCount
+                MOVE hrAcctNumb TO ytAcctNumb(ytdIdx)
+                MOVE 0 TO ytTotalWith(ytdIdx)
+                MOVE 0 TO ytTotalDep(ytdIdx)
+                MOVE 0 TO ytOverdraftCount(ytdIdx)
+                MOVE 0 TO ytOverdraftFees(ytdIdx)
+                MOVE 0 TO ytRunCount(ytdIdx)
+             END-IF
+          ELSE
+             SUBTRACT 1 FROM ytdIdx
+          END-IF.
+
+       PrintYtdReport.
+          MOVE "BankReport Year-to-Date Summary" TO rptLine.
+          WRITE ytdLine FROM rptLine.
+          MOVE SPACES TO rptLine.
+          WRITE ytdLine FROM rptLine.
+          MOVE "Account      Runs Withdraw  Deposit  OD Fees Balance"
+             TO rptLine.
+          WRITE ytdLine FROM rptLine.
+          MOVE "-------------------------------------------------------"
+             TO rptLine.
+          WRITE ytdLine FROM rptLine.
+          PERFORM VARYING ytdIdx FROM 1 BY 1
+             UNTIL ytdIdx > ytdAcctCount
+             MOVE ytTotalWith(ytdIdx) TO ytdWithPrint
+             MOVE ytTotalDep(ytdIdx) TO ytdDepPrint
+             MOVE ytOverdraftFees(ytdIdx) TO ytdFeesPrint
+             MOVE ytLastBalance(ytdIdx) TO ytdBalPrint
+             MOVE SPACES TO rptLine
+             STRING ytAcctNumb(ytdIdx) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                ytRunCount(ytdIdx) DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                ytdWithPrint DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                ytdDepPrint DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                ytOverdraftCount(ytdIdx) DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                ytdFeesPrint DELIMITED BY SIZE
+                "  " DELIMITED BY SIZE
+                ytdBalPrint DELIMITED BY SIZE
+                INTO rptLine
+             END-STRING
+             WRITE ytdLine FROM rptLine
+          END-PERFORM.
